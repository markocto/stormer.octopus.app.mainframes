@@ -0,0 +1,55 @@
+000010*****************************************************************
+000020* Copybook:   CUSTMAP
+000030* Purpose:    Symbolic map for mapset CUSTMAP / map CUSTMP1, as
+000040*             produced by the BMS assembler from CUSTMAP.bms.
+000050*             Used by CUSTINQC to RECEIVE/SEND the CINQ screen.
+000060* Author:     Stormer Mainframes
+000070* Date-Written: 2026
+000080*****************************************************************
+000090 01  CUSTMP1I.
+000100     05  FILLER                      PIC X(12).
+000110     05  CUSTIDL                     PIC S9(4) COMP.
+000120     05  CUSTIDF                     PIC X.
+000130     05  FILLER REDEFINES CUSTIDF.
+000140         10  CUSTIDA                 PIC X.
+000150     05  CUSTIDI                     PIC X(06).
+000160     05  LNAMEL                      PIC S9(4) COMP.
+000170     05  LNAMEF                      PIC X.
+000180     05  FILLER REDEFINES LNAMEF.
+000190         10  LNAMEA                  PIC X.
+000200     05  LNAMEI                      PIC X(20).
+000210     05  FNAMEL                      PIC S9(4) COMP.
+000220     05  FNAMEF                      PIC X.
+000230     05  FILLER REDEFINES FNAMEF.
+000240         10  FNAMEA                  PIC X.
+000250     05  FNAMEI                      PIC X(15).
+000260     05  BALL                        PIC S9(4) COMP.
+000270     05  BALF                        PIC X.
+000280     05  FILLER REDEFINES BALF.
+000290         10  BALA                    PIC X.
+000300     05  BALI                        PIC X(15).
+000310     05  STATL                       PIC S9(4) COMP.
+000320     05  STATF                       PIC X.
+000330     05  FILLER REDEFINES STATF.
+000340         10  STATA                   PIC X.
+000350     05  STATI                       PIC X(10).
+000360     05  MSGL                        PIC S9(4) COMP.
+000370     05  MSGF                        PIC X.
+000380     05  FILLER REDEFINES MSGF.
+000390         10  MSGA                    PIC X.
+000400     05  MSGI                        PIC X(70).
+000410
+000420 01  CUSTMP1O REDEFINES CUSTMP1I.
+000430     05  FILLER                      PIC X(12).
+000440     05  FILLER                      PIC X(03).
+000450     05  CUSTIDO                     PIC X(06).
+000460     05  FILLER                      PIC X(03).
+000470     05  LNAMEO                      PIC X(20).
+000480     05  FILLER                      PIC X(03).
+000490     05  FNAMEO                      PIC X(15).
+000500     05  FILLER                      PIC X(03).
+000510     05  BALO                        PIC X(15).
+000520     05  FILLER                      PIC X(03).
+000530     05  STATO                       PIC X(10).
+000540     05  FILLER                      PIC X(03).
+000550     05  MSGO                        PIC X(70).
