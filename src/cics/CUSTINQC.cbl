@@ -0,0 +1,129 @@
+000010*****************************************************************
+000020* Program:      CUSTINQC
+000030* Purpose:      Online CICS inquiry transaction (CINQ) - takes a
+000040*               CUST-ID keyed in on the CUSTMP1 screen, does a
+000050*               direct read against CUSTOMER-FILE, and shows
+000060*               CUST-LAST-NAME/CUST-FIRST-NAME/CUST-BALANCE and
+000070*               CUST-STATUS back on the screen so service reps
+000080*               can answer account questions without waiting on
+000090*               the next CUSTMGMT batch cycle.
+000100* Author:       Stormer Mainframes
+000110* Installation: Stormer Mainframes Data Center
+000120* Date-Written: 2026
+000130* Date-Compiled: 2026
+000140*-----------------------------------------------------------------
+000150* Modification History
+000160* Date       By   Description
+000170* 2026       SM   Original program.
+000180*-----------------------------------------------------------------
+000190* NOTE: this program is compiled through the CICS command-level
+000200* translator ahead of the standard COBOL compile step, the same
+000210* as every other CICS program in this shop - it is not intended
+000220* to compile as plain batch COBOL.
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. CUSTINQC.
+000260 AUTHOR. STORMER-MAINFRAMES.
+000270 INSTALLATION. STORMER-MAINFRAMES-DATA-CENTER.
+000280 DATE-WRITTEN. 2026.
+000290 DATE-COMPILED. 2026.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-ZOS.
+000340 OBJECT-COMPUTER. IBM-ZOS.
+000350
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380 77  WS-MAPSET-NAME             PIC X(08) VALUE 'CUSTMAP'.
+000390 77  WS-MAP-NAME                PIC X(08) VALUE 'CUSTMP1'.
+000400 77  WS-FILE-NAME               PIC X(08) VALUE 'CUSTFILE'.
+000410 77  WS-TRANS-ID                PIC X(04) VALUE 'CINQ'.
+000420 77  WS-DISPLAY-BALANCE         PIC ZZZ,ZZZ,ZZ9.99-.
+000430 77  WS-COMMAREA-LENGTH         PIC S9(4) COMP VALUE ZERO.
+000440
+000450 COPY CUSTMAP.
+000460 COPY CUSTREC.
+000470
+000480 PROCEDURE DIVISION.
+000490 0000-MAIN.
+000500     EXEC CICS
+000510         HANDLE CONDITION
+000520             MAPFAIL(0100-SEND-BLANK-SCREEN)
+000530             NOTFND(0400-CUSTOMER-NOT-FOUND)
+000540             ERROR(0900-HANDLE-ERROR)
+000550     END-EXEC
+000560
+000570     EXEC CICS
+000580         RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+000590             INTO(CUSTMP1I)
+000600     END-EXEC
+000610
+000620     PERFORM 0200-LOOKUP-CUSTOMER
+000630     PERFORM 0999-RETURN-TO-CICS.
+000640
+000650 0100-SEND-BLANK-SCREEN.
+000660     MOVE LOW-VALUES TO CUSTMP1O
+000670     MOVE 'ENTER A CUST-ID AND PRESS ENTER' TO MSGO
+000680     EXEC CICS
+000690         SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+000700             FROM(CUSTMP1O) ERASE
+000710     END-EXEC
+000720     PERFORM 0999-RETURN-TO-CICS.
+000730
+000740 0200-LOOKUP-CUSTOMER.
+000750     MOVE CUSTIDI TO CUST-ID
+000760     EXEC CICS
+000770         READ FILE(WS-FILE-NAME) INTO(CUSTOMER-RECORD)
+000780             RIDFLD(CUST-ID) KEYLENGTH(6)
+000790     END-EXEC
+000800     PERFORM 0300-SHOW-CUSTOMER.
+000810
+000820 0300-SHOW-CUSTOMER.
+000830     MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
+000840     MOVE LOW-VALUES TO CUSTMP1O
+000850     MOVE CUST-ID TO CUSTIDO
+000860     MOVE CUST-LAST-NAME TO LNAMEO
+000870     MOVE CUST-FIRST-NAME TO FNAMEO
+000880     MOVE WS-DISPLAY-BALANCE TO BALO
+000890     EVALUATE TRUE
+000900         WHEN CUST-STATUS-ACTIVE
+000910             MOVE 'ACTIVE' TO STATO
+000920         WHEN CUST-STATUS-DORMANT
+000930             MOVE 'DORMANT' TO STATO
+000940         WHEN CUST-STATUS-CLOSED
+000950             MOVE 'CLOSED' TO STATO
+000960         WHEN OTHER
+000970             MOVE 'UNKNOWN' TO STATO
+000980     END-EVALUATE
+000990     MOVE SPACES TO MSGO
+001000     EXEC CICS
+001010         SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+001020             FROM(CUSTMP1O) ERASE
+001030     END-EXEC.
+001040
+001050 0400-CUSTOMER-NOT-FOUND.
+001060     MOVE LOW-VALUES TO CUSTMP1O
+001070     MOVE CUSTIDI TO CUSTIDO
+001080     STRING 'CUST-ID ' CUSTIDI ' NOT FOUND ON CUSTOMER FILE'
+001090         DELIMITED BY SIZE INTO MSGO
+001100     EXEC CICS
+001110         SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+001120             FROM(CUSTMP1O) ERASE
+001130     END-EXEC
+001140     PERFORM 0999-RETURN-TO-CICS.
+001150
+001160 0900-HANDLE-ERROR.
+001170     MOVE LOW-VALUES TO CUSTMP1O
+001180     MOVE 'AN ERROR OCCURRED - PLEASE CONTACT SUPPORT' TO MSGO
+001190     EXEC CICS
+001200         SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+001210             FROM(CUSTMP1O) ERASE
+001220     END-EXEC
+001230     PERFORM 0999-RETURN-TO-CICS.
+001240
+001250 0999-RETURN-TO-CICS.
+001260     EXEC CICS
+001270         RETURN TRANSID(WS-TRANS-ID)
+001280     END-EXEC
+001290     GOBACK.
