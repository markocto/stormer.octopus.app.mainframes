@@ -0,0 +1,73 @@
+      *****************************************************************
+      * Mapset:      CUSTMAP
+      * Map:         CUSTMP1
+      * Purpose:     Online customer inquiry screen for the CINQ
+      *              transaction - operator keys in a CUST-ID and the
+      *              screen shows name, balance and status back from
+      *              CUSTOMER-FILE.
+      * Author:      Stormer Mainframes
+      * Date-Written: 2026
+      *****************************************************************
+CUSTMAP  DFHMSD TYPE=MAP,                                             X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+CUSTMP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER INQUIRY - CINQ'
+*
+         DFHMDF POS=(3,5),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CUST-ID:'
+CUSTID   DFHMDF POS=(3,16),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                 X
+               PICIN='9(6)'
+*
+         DFHMDF POS=(5,5),                                            X
+               LENGTH=12,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='LAST NAME:'
+LNAME    DFHMDF POS=(5,20),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(6,5),                                            X
+               LENGTH=12,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='FIRST NAME:'
+FNAME    DFHMDF POS=(6,20),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(7,5),                                            X
+               LENGTH=12,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='BALANCE:'
+BAL      DFHMDF POS=(7,20),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(8,5),                                            X
+               LENGTH=12,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='STATUS:'
+STAT     DFHMDF POS=(8,20),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT)
+*
+MSG      DFHMDF POS=(22,5),                                           X
+               LENGTH=70,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
