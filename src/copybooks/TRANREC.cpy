@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* Copybook:   TRANREC
+000030* Purpose:    Daily debit/credit transaction record layout for
+000040*             TRANS-FILE, posted against CUSTOMER-FILE balances
+000050*             by CUSTUPDT.
+000060* Author:     Stormer Mainframes
+000070* Date-Written: 2026
+000080*****************************************************************
+000090 01  TRANSACTION-RECORD.
+000100     05  TRANS-CUST-ID               PIC 9(06).
+000110     05  TRANS-TYPE                  PIC X(01).
+000120         88  TRANS-TYPE-DEBIT             VALUE 'D'.
+000130         88  TRANS-TYPE-CREDIT            VALUE 'C'.
+000140     05  TRANS-AMOUNT                PIC S9(7)V99 COMP-3.
+000150     05  TRANS-DATE                  PIC 9(08).
+000160     05  FILLER                      PIC X(60).
