@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020* Copybook:   CUSTREC
+000030* Purpose:    Customer master record layout - shared by all
+000040*             batch and online programs that read or write
+000050*             CUSTOMER-FILE (CUSTMGMT, CUSTINQ, CUSTUPDT, the
+000060*             CICS inquiry transaction).
+000070* Author:     Stormer Mainframes
+000080* Date-Written: 2026
+000090*-----------------------------------------------------------------
+000100* Modification History
+000110* Date       By   Description
+000120* 2026       SM   Original 80-byte layout with FILLER PIC X(29).
+000130* 2026       SM   Re-keyed CUSTOMER-FILE as indexed on CUST-ID.
+000140* 2026       SM   Carved FILLER into CUST-STATUS,
+000150*                 CUST-LAST-ACTIVITY-DATE and CUST-CREDIT-LIMIT.
+000160*****************************************************************
+000170 01  CUSTOMER-RECORD.
+000180     05  CUST-ID                     PIC 9(06).
+000190     05  CUST-LAST-NAME              PIC X(20).
+000200     05  CUST-FIRST-NAME             PIC X(15).
+000210     05  CUST-BALANCE                PIC S9(9)V99 COMP-3.
+000220     05  CUST-STATUS                 PIC X(01).
+000230         88  CUST-STATUS-ACTIVE          VALUE 'A'.
+000240         88  CUST-STATUS-DORMANT         VALUE 'D'.
+000250         88  CUST-STATUS-CLOSED          VALUE 'C'.
+000260     05  CUST-LAST-ACTIVITY-DATE     PIC 9(08).
+000270     05  CUST-CREDIT-LIMIT           PIC S9(7)V99 COMP-3.
+000280     05  FILLER                      PIC X(15).
