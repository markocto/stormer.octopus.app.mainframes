@@ -0,0 +1,119 @@
+000010*****************************************************************
+000020* Program:      CUSTINQ
+000030* Purpose:      Random-access companion to CUSTMGMT - looks up a
+000040*               single customer on CUSTOMER-FILE by CUST-ID
+000050*               instead of walking the whole file, for support
+000060*               calls that come in against one account.
+000070* Author:       Stormer Mainframes
+000080* Installation: Stormer Mainframes Data Center
+000090* Date-Written: 2026
+000100* Date-Compiled: 2026
+000110*-----------------------------------------------------------------
+000120* Modification History
+000130* Date       By   Description
+000140* 2026       SM   Original program - companion to the indexed
+000150*                 re-key of CUSTOMER-FILE.
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. CUSTINQ.
+000190 AUTHOR. STORMER-MAINFRAMES.
+000200 INSTALLATION. STORMER-MAINFRAMES-DATA-CENTER.
+000210 DATE-WRITTEN. 2026.
+000220 DATE-COMPILED. 2026.
+000230
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-ZOS.
+000270 OBJECT-COMPUTER. IBM-ZOS.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CUSTOMER-FILE
+000310         ASSIGN TO CUSTFILE
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS RANDOM
+000340         RECORD KEY IS CUST-ID
+000350         FILE STATUS IS WS-FILE-STATUS.
+000360
+000370     SELECT INQUIRY-CARD-FILE
+000380         ASSIGN TO INQCARD
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-INQCARD-FILE-STATUS.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CUSTOMER-FILE
+000450     RECORD CONTAINS 76 CHARACTERS.
+000460     COPY CUSTREC.
+000470
+000480 FD  INQUIRY-CARD-FILE
+000490     RECORD CONTAINS 80 CHARACTERS.
+000500 01  INQUIRY-CARD-RECORD.
+000510     05  INQ-CUST-ID                PIC 9(06).
+000520     05  FILLER                     PIC X(74).
+000530
+000540 WORKING-STORAGE SECTION.
+000550 77  WS-FILE-STATUS                 PIC XX VALUE SPACES.
+000560 77  WS-INQCARD-FILE-STATUS         PIC XX VALUE SPACES.
+000570 77  WS-EOF-FLAG                    PIC X  VALUE 'N'.
+000580     88  WS-EOF                         VALUE 'Y'.
+000590 77  WS-DISPLAY-BALANCE             PIC ZZZ,ZZZ,ZZ9.99-.
+000600 77  WS-INQUIRY-COUNT               PIC 9(06) VALUE ZEROS.
+000610
+000620 PROCEDURE DIVISION.
+000630 0000-MAIN.
+000640     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+000650     PERFORM 2000-PROCESS-INQUIRIES THRU 2000-EXIT
+000660         UNTIL WS-EOF
+000670     PERFORM 3000-CLOSE-FILES THRU 3000-EXIT
+000680     STOP RUN.
+000690
+000700 1000-OPEN-FILES.
+000710     OPEN INPUT CUSTOMER-FILE
+000720     IF WS-FILE-STATUS NOT = '00'
+000730         DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+000740         MOVE 16 TO RETURN-CODE
+000750         STOP RUN
+000760     END-IF
+000770     OPEN INPUT INQUIRY-CARD-FILE
+000780     IF WS-INQCARD-FILE-STATUS NOT = '00'
+000790         DISPLAY 'ERROR OPENING INQUIRY CARD FILE: '
+000800             WS-INQCARD-FILE-STATUS
+000810         MOVE 16 TO RETURN-CODE
+000820         STOP RUN
+000830     END-IF.
+000840 1000-EXIT.
+000850     EXIT.
+000860
+000870 2000-PROCESS-INQUIRIES.
+000880     READ INQUIRY-CARD-FILE
+000890         AT END
+000900             SET WS-EOF TO TRUE
+000910         NOT AT END
+000920             ADD 1 TO WS-INQUIRY-COUNT
+000930             PERFORM 2100-LOOKUP-CUSTOMER
+000940     END-READ.
+000950 2000-EXIT.
+000960     EXIT.
+000970
+000980 2100-LOOKUP-CUSTOMER.
+000990     MOVE INQ-CUST-ID TO CUST-ID
+001000     READ CUSTOMER-FILE
+001010         INVALID KEY
+001020             DISPLAY 'CUST-ID ' INQ-CUST-ID ' NOT FOUND'
+001030         NOT INVALID KEY
+001040             PERFORM 2110-DISPLAY-CUSTOMER
+001050     END-READ.
+001060
+001070 2110-DISPLAY-CUSTOMER.
+001080     MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
+001090     DISPLAY 'CUST-ID: ' CUST-ID
+001100         '  NAME: ' CUST-LAST-NAME ', ' CUST-FIRST-NAME
+001110         '  BALANCE: ' WS-DISPLAY-BALANCE
+001120         '  STATUS: ' CUST-STATUS.
+001130
+001140 3000-CLOSE-FILES.
+001150     CLOSE CUSTOMER-FILE
+001160     CLOSE INQUIRY-CARD-FILE
+001170     DISPLAY 'TOTAL INQUIRIES PROCESSED: ' WS-INQUIRY-COUNT.
+001180 3000-EXIT.
+001190     EXIT.
