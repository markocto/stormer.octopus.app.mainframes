@@ -1,76 +1,699 @@
-      *****************************************************************
-      * Program:    CUSTMGMT
-      * Purpose:    Customer Management - Read and display customer
-      *             records from a sequential file
-      * Author:     Stormer Mainframes
-      * Date:       2026
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTMGMT.
-       AUTHOR. STORMER-MAINFRAMES.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-ZOS.
-       OBJECT-COMPUTER. IBM-ZOS.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUSTOMER-FILE
-               ASSIGN TO CUSTFILE
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CUSTOMER-FILE
-           RECORDING MODE IS F
-           BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CUSTOMER-RECORD.
-           05 CUST-ID           PIC 9(06).
-           05 CUST-LAST-NAME    PIC X(20).
-           05 CUST-FIRST-NAME   PIC X(15).
-           05 CUST-BALANCE      PIC S9(9)V99 COMP-3.
-           05 FILLER            PIC X(29).
-
-       WORKING-STORAGE SECTION.
-       01 WS-FILE-STATUS        PIC XX VALUE SPACES.
-       01 WS-EOF-FLAG           PIC X  VALUE 'N'.
-           88 WS-EOF                   VALUE 'Y'.
-       01 WS-RECORD-COUNT       PIC 9(06) VALUE ZEROS.
-       01 WS-DISPLAY-BALANCE    PIC ZZZ,ZZZ,ZZ9.99-.
-
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           PERFORM 1000-OPEN-FILES
-           PERFORM 2000-PROCESS-RECORDS
-               UNTIL WS-EOF
-           PERFORM 3000-CLOSE-FILES
-           STOP RUN.
-
-       1000-OPEN-FILES.
-           OPEN INPUT CUSTOMER-FILE
-           IF WS-FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
-               MOVE 16 TO RETURN-CODE
-               STOP RUN
-           END-IF.
-
-       2000-PROCESS-RECORDS.
-           READ CUSTOMER-FILE
-               AT END MOVE 'Y' TO WS-EOF-FLAG
-               NOT AT END
-                   ADD 1 TO WS-RECORD-COUNT
-                   PERFORM 2100-DISPLAY-RECORD
-           END-READ.
-
-       2100-DISPLAY-RECORD.
-           MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
-           DISPLAY 'CUST-ID: ' CUST-ID
-               '  NAME: ' CUST-LAST-NAME ', ' CUST-FIRST-NAME
-               '  BALANCE: ' WS-DISPLAY-BALANCE.
-
-       3000-CLOSE-FILES.
-           CLOSE CUSTOMER-FILE
-           DISPLAY 'TOTAL RECORDS PROCESSED: ' WS-RECORD-COUNT.
+000010*****************************************************************
+000020* Program:      CUSTMGMT
+000030* Purpose:      Customer Management - indexed read/display of
+000040*               CUSTOMER-FILE with record validation, checkpoint/
+000050*               restart, balance-tier summary reporting, header/
+000060*               trailer control-total balancing, a control-card
+000070*               driven selection and sort extract, and a run
+000080*               audit log.
+000090* Author:       Stormer Mainframes
+000100* Installation: Stormer Mainframes Data Center
+000110* Date-Written: 2026
+000120* Date-Compiled: 2026
+000130*-----------------------------------------------------------------
+000140* Modification History
+000150* Date       By   Description
+000160* 2026       SM   Original sequential read/display program.
+000170* 2026       SM   Re-keyed CUSTOMER-FILE as indexed on CUST-ID.
+000180* 2026       SM   Added record-validation exception report.
+000190* 2026       SM   Added checkpoint/restart to the main read loop.
+000200* 2026       SM   Added balance-tier summary report.
+000210* 2026       SM   Added header/trailer control-total balancing.
+000220* 2026       SM   Carved FILLER into status/activity/credit-limit.
+000230* 2026       SM   Added control-card driven selection and sort.
+000240* 2026       SM   Added persistent run audit log.
+000250*****************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. CUSTMGMT.
+000280 AUTHOR. STORMER-MAINFRAMES.
+000290 INSTALLATION. STORMER-MAINFRAMES-DATA-CENTER.
+000300 DATE-WRITTEN. 2026.
+000310 DATE-COMPILED. 2026.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-ZOS.
+000360 OBJECT-COMPUTER. IBM-ZOS.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT CUSTOMER-FILE
+000400         ASSIGN TO CUSTFILE
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS CUST-ID
+000440         FILE STATUS IS WS-FILE-STATUS.
+000450
+000460     SELECT EXCEPTION-FILE
+000470         ASSIGN TO EXCPTRPT
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+000500
+000510     SELECT SUMMARY-FILE
+000520         ASSIGN TO SUMMRPT
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+000550
+000560     SELECT RESTART-FILE
+000570         ASSIGN TO RESTFILE
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000600
+000610     SELECT CONTROL-CARD-FILE
+000620         ASSIGN TO CTLCARD
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-CTLCARD-FILE-STATUS.
+000650
+000660     SELECT CONTROL-TOTALS-FILE
+000670         ASSIGN TO CTLTOTAL
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-CTLTOTAL-FILE-STATUS.
+000700
+000710     SELECT AUDIT-FILE
+000720         ASSIGN TO AUDITLOG
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000750
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  CUSTOMER-FILE
+000790     RECORD CONTAINS 76 CHARACTERS.
+000800     COPY CUSTREC.
+000810
+000820 FD  EXCEPTION-FILE
+000830     RECORD CONTAINS 80 CHARACTERS.
+000840 01  EXCEPTION-LINE                 PIC X(80).
+000850
+000860 FD  SUMMARY-FILE
+000870     RECORD CONTAINS 80 CHARACTERS.
+000880 01  SUMMARY-LINE                   PIC X(80).
+000890
+000900 FD  RESTART-FILE
+000910     RECORD CONTAINS 120 CHARACTERS.
+000920 01  RESTART-RECORD.
+000930     05  RST-LAST-CUST-ID           PIC 9(06).
+000940     05  RST-RECORD-COUNT           PIC 9(06).
+000950     05  RST-BALANCE-TOTAL          PIC S9(9)V99.
+000960     05  RST-EXCEPTION-COUNT        PIC 9(06).
+000970     05  RST-TIER1-COUNT            PIC 9(06).
+000980     05  RST-TIER1-TOTAL            PIC S9(9)V99.
+000990     05  RST-TIER2-COUNT            PIC 9(06).
+001000     05  RST-TIER2-TOTAL            PIC S9(9)V99.
+001010     05  RST-TIER3-COUNT            PIC 9(06).
+001020     05  RST-TIER3-TOTAL            PIC S9(9)V99.
+001030     05  RST-TIER4-COUNT            PIC 9(06).
+001040     05  RST-TIER4-TOTAL            PIC S9(9)V99.
+001050     05  RST-GRAND-BALANCE-TOTAL    PIC S9(9)V99.
+001060     05  FILLER                     PIC X(12).
+001070
+001080 FD  CONTROL-CARD-FILE
+001090     RECORD CONTAINS 80 CHARACTERS.
+001100 01  CONTROL-CARD-RECORD.
+001110     05  CC-RESTART-FLAG            PIC X(01).
+001120     05  CC-SELECT-TYPE             PIC X(01).
+001130     05  CC-BALANCE-THRESHOLD       PIC S9(9)V99.
+001140     05  CC-NAME-LOW                PIC X(20).
+001150     05  CC-NAME-HIGH               PIC X(20).
+001160     05  CC-SORT-ORDER              PIC X(01).
+001170     05  FILLER                     PIC X(26).
+001180
+001190 FD  CONTROL-TOTALS-FILE
+001200     RECORD CONTAINS 80 CHARACTERS.
+001210 01  CONTROL-TOTALS-RECORD.
+001220     05  CT-EXPECTED-COUNT          PIC 9(06).
+001230     05  CT-EXPECTED-TOTAL          PIC S9(9)V99.
+001240     05  FILLER                     PIC X(63).
+001250
+001260 FD  AUDIT-FILE
+001270     RECORD CONTAINS 80 CHARACTERS.
+001280 01  AUDIT-RECORD.
+001290     05  AUD-JOB-NAME               PIC X(08).
+001300     05  AUD-RUN-DATE               PIC 9(08).
+001310     05  AUD-RUN-TIME               PIC 9(06).
+001320     05  AUD-EVENT                  PIC X(05).
+001330     05  AUD-FILE-STATUS            PIC X(02).
+001340     05  AUD-RECORD-COUNT           PIC 9(06).
+001350     05  AUD-EXCEPTION-COUNT        PIC 9(06).
+001360     05  FILLER                     PIC X(39).
+001370
+001380 WORKING-STORAGE SECTION.
+001390*-----------------------------------------------------------------
+001400* File status switches
+001410*-----------------------------------------------------------------
+001420 77  WS-FILE-STATUS                 PIC XX VALUE SPACES.
+001430 77  WS-EXCEPTION-FILE-STATUS       PIC XX VALUE SPACES.
+001440 77  WS-SUMMARY-FILE-STATUS         PIC XX VALUE SPACES.
+001450 77  WS-RESTART-FILE-STATUS         PIC XX VALUE SPACES.
+001460 77  WS-CTLCARD-FILE-STATUS         PIC XX VALUE SPACES.
+001470 77  WS-CTLTOTAL-FILE-STATUS        PIC XX VALUE SPACES.
+001480 77  WS-AUDIT-FILE-STATUS           PIC XX VALUE SPACES.
+001490
+001500 77  WS-EOF-FLAG                    PIC X  VALUE 'N'.
+001510     88  WS-EOF                         VALUE 'Y'.
+001520 77  WS-LOAD-EOF-FLAG                PIC X  VALUE 'N'.
+001530     88  WS-LOAD-EOF                    VALUE 'Y'.
+001540 77  WS-RESTART-EOF-FLAG            PIC X  VALUE 'N'.
+001550     88  WS-RESTART-EOF                  VALUE 'Y'.
+001560 77  WS-HAVE-CHECKPOINT-SW          PIC X  VALUE 'N'.
+001570     88  WS-HAVE-CHECKPOINT              VALUE 'Y'.
+001580
+001590*-----------------------------------------------------------------
+001600* Record counters and display work areas
+001610*-----------------------------------------------------------------
+001620 77  WS-RECORD-COUNT                PIC 9(06) VALUE ZEROS.
+001630 77  WS-DISPLAY-BALANCE             PIC ZZZ,ZZZ,ZZ9.99-.
+001640
+001650*-----------------------------------------------------------------
+001660* Record-validation switch and exception detail
+001670*-----------------------------------------------------------------
+001680 77  WS-EDIT-SWITCH                 PIC X  VALUE 'V'.
+001690     88  WS-RECORD-VALID                VALUE 'V'.
+001700     88  WS-RECORD-INVALID              VALUE 'I'.
+001710 77  WS-EXCEPTION-COUNT             PIC 9(06) VALUE ZEROS.
+001720 77  WS-EXCEPTION-REASON-CODE       PIC X(02) VALUE SPACES.
+001730 77  WS-EXCEPTION-REASON-TEXT       PIC X(30) VALUE SPACES.
+001740 77  WS-BALANCE-LIMIT               PIC S9(9)V99 VALUE 1000000.00.
+001750 77  WS-BALANCE-LIMIT-NEG PIC S9(9)V99 VALUE -1000000.00.
+001760
+001770*-----------------------------------------------------------------
+001780* Checkpoint / restart controls
+001790*-----------------------------------------------------------------
+001800 77  WS-CHECKPOINT-INTERVAL         PIC 9(06) VALUE 500.
+001810 77  WS-CHECKPOINT-TALLY            PIC 9(06) COMP VALUE ZERO.
+001820
+001830*-----------------------------------------------------------------
+001840* Balance-tier summary accumulators
+001850*-----------------------------------------------------------------
+001860 77  WS-TIER1-COUNT                 PIC 9(06) COMP VALUE ZERO.
+001870 77  WS-TIER1-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+001880 77  WS-TIER2-COUNT                 PIC 9(06) COMP VALUE ZERO.
+001890 77  WS-TIER2-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+001900 77  WS-TIER3-COUNT                 PIC 9(06) COMP VALUE ZERO.
+001910 77  WS-TIER3-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+001920 77  WS-TIER4-COUNT                 PIC 9(06) COMP VALUE ZERO.
+001930 77  WS-TIER4-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+001940 77  WS-GRAND-BALANCE-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+001950 77  WS-SUMMARY-DISPLAY-AMT         PIC ZZZ,ZZZ,ZZ9.99-.
+001960 77  WS-SUMMARY-DISPLAY-CNT         PIC ZZZ,ZZ9.
+001970
+001980*-----------------------------------------------------------------
+001990* Header/trailer control-total balancing
+002000*-----------------------------------------------------------------
+002010 77  WS-CONTROL-TOTALS-PRESENT-SW   PIC X  VALUE 'N'.
+002020     88  WS-CONTROL-TOTALS-PRESENT       VALUE 'Y'.
+002030 77  WS-ACTUAL-BALANCE-TOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+002040 77  WS-CONTROL-BALANCED-SW         PIC X  VALUE 'Y'.
+002050     88  WS-CONTROL-BALANCED             VALUE 'Y'.
+002060     88  WS-CONTROL-NOT-BALANCED         VALUE 'N'.
+002070
+002080*-----------------------------------------------------------------
+002090* Control-card driven selection and sort
+002100*-----------------------------------------------------------------
+002110 77  WS-PROCESS-MODE                PIC X  VALUE 'F'.
+002120     88  WS-FILE-MODE                    VALUE 'F'.
+002130     88  WS-TABLE-MODE                   VALUE 'T'.
+002140 77  WS-TABLE-MAX                   PIC 9(06) VALUE 5000.
+002150 77  WS-TABLE-COUNT                 PIC 9(06) COMP VALUE ZERO.
+002160 77  WS-TABLE-POS                   PIC 9(06) COMP VALUE ZERO.
+002170
+002180 01  WS-CUST-TABLE.
+002190     05  WS-CUST-ENTRY OCCURS 1 TO 5000 TIMES
+002200             DEPENDING ON WS-TABLE-COUNT
+002210             INDEXED BY WS-TBL-IDX.
+002220         10  TBL-CUST-ID                 PIC 9(06).
+002230         10  TBL-LAST-NAME               PIC X(20).
+002240         10  TBL-FIRST-NAME              PIC X(15).
+002250         10  TBL-BALANCE                 PIC S9(9)V99.
+002260         10  TBL-STATUS                  PIC X(01).
+002270         10  TBL-LAST-ACTIVITY-DATE      PIC 9(08).
+002280         10  TBL-CREDIT-LIMIT            PIC S9(7)V99.
+002290
+002300*-----------------------------------------------------------------
+002310* Audit log work fields
+002320*-----------------------------------------------------------------
+002330 77  WS-JOB-NAME                    PIC X(08) VALUE 'CUSTMGMT'.
+002340 77  WS-CURRENT-DATE                PIC 9(08) VALUE ZEROS.
+002350 77  WS-CURRENT-TIME                PIC 9(06) VALUE ZEROS.
+002360
+002370 PROCEDURE DIVISION.
+002380 0000-MAIN.
+002390     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+002400     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+002410         UNTIL WS-EOF
+002420     PERFORM 3000-CLOSE-FILES THRU 3000-EXIT
+002430     STOP RUN.
+002440
+002450*****************************************************************
+002460* 1000-OPEN-FILES - open the customer master, pick up the
+002470* control card, the control totals, any restart checkpoint, and
+002480* the audit log, then build the selection/sort extract if one
+002490* was requested.
+002500*****************************************************************
+002510 1000-OPEN-FILES.
+002520     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002530     ACCEPT WS-CURRENT-TIME FROM TIME
+002540     PERFORM 1010-READ-CONTROL-CARD
+002550     OPEN INPUT CUSTOMER-FILE
+002560     PERFORM 1050-OPEN-AUDIT-FILE
+002570     PERFORM 1060-WRITE-AUDIT-OPEN-RECORD
+002580     IF WS-FILE-STATUS NOT = '00'
+002590         DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+002600         MOVE 16 TO RETURN-CODE
+002610         CLOSE AUDIT-FILE
+002620         STOP RUN
+002630     END-IF
+002640     PERFORM 1030-READ-CONTROL-TOTALS
+002650     IF CC-SELECT-TYPE NOT = SPACE OR CC-SORT-ORDER NOT = SPACE
+002660         SET WS-TABLE-MODE TO TRUE
+002670     END-IF
+002680     IF WS-FILE-MODE
+002690         PERFORM 1040-READ-RESTART-CHECKPOINT
+002700     END-IF
+002710     PERFORM 1020-OPEN-REPORT-FILES
+002720     IF WS-TABLE-MODE
+002730         PERFORM 1070-LOAD-SELECTED-TABLE
+002740         PERFORM 1080-SORT-TABLE
+002750     END-IF.
+002760 1000-EXIT.
+002770     EXIT.
+002780
+002790 1010-READ-CONTROL-CARD.
+002800     MOVE SPACES TO CONTROL-CARD-RECORD
+002810     OPEN INPUT CONTROL-CARD-FILE
+002820     IF WS-CTLCARD-FILE-STATUS = '00'
+002830         READ CONTROL-CARD-FILE
+002840             AT END MOVE SPACES TO CONTROL-CARD-RECORD
+002850         END-READ
+002860         CLOSE CONTROL-CARD-FILE
+002870     END-IF.
+002880
+002890 1020-OPEN-REPORT-FILES.
+002900     OPEN OUTPUT EXCEPTION-FILE
+002910     IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+002920         DISPLAY 'ERROR OPENING EXCEPTION FILE: '
+002930             WS-EXCEPTION-FILE-STATUS
+002940         MOVE 16 TO RETURN-CODE
+002950         CLOSE AUDIT-FILE CUSTOMER-FILE
+002960         STOP RUN
+002970     END-IF
+002980     PERFORM 1021-WRITE-EXCEPTION-HEADER
+002990     OPEN OUTPUT SUMMARY-FILE
+003000     IF WS-SUMMARY-FILE-STATUS NOT = '00'
+003010         DISPLAY 'ERROR OPENING SUMMARY FILE: '
+003020             WS-SUMMARY-FILE-STATUS
+003030         MOVE 16 TO RETURN-CODE
+003040         CLOSE AUDIT-FILE CUSTOMER-FILE EXCEPTION-FILE
+003050         STOP RUN
+003060     END-IF
+003070     IF WS-FILE-MODE
+003080         OPEN OUTPUT RESTART-FILE
+003090         IF WS-RESTART-FILE-STATUS NOT = '00'
+003100             DISPLAY 'ERROR OPENING RESTART FILE: '
+003110                 WS-RESTART-FILE-STATUS
+003120             MOVE 16 TO RETURN-CODE
+003130             CLOSE AUDIT-FILE CUSTOMER-FILE EXCEPTION-FILE
+003140                 SUMMARY-FILE
+003150             STOP RUN
+003160         END-IF
+003170     END-IF.
+003180
+003190 1021-WRITE-EXCEPTION-HEADER.
+003200     MOVE SPACES TO EXCEPTION-LINE
+003210     STRING 'CUSTOMER EXCEPTION REPORT - RUN DATE: '
+003220             WS-CURRENT-DATE
+003230         DELIMITED BY SIZE INTO EXCEPTION-LINE
+003240     WRITE EXCEPTION-LINE.
+003250
+003260 1030-READ-CONTROL-TOTALS.
+003270     MOVE 'N' TO WS-CONTROL-TOTALS-PRESENT-SW
+003280     OPEN INPUT CONTROL-TOTALS-FILE
+003290     IF WS-CTLTOTAL-FILE-STATUS = '00'
+003300         READ CONTROL-TOTALS-FILE
+003310             AT END
+003320                 MOVE 'N' TO WS-CONTROL-TOTALS-PRESENT-SW
+003330             NOT AT END
+003340                 SET WS-CONTROL-TOTALS-PRESENT TO TRUE
+003350         END-READ
+003360         CLOSE CONTROL-TOTALS-FILE
+003370     END-IF.
+003380
+003390 1040-READ-RESTART-CHECKPOINT.
+003400     MOVE ZEROS TO RST-LAST-CUST-ID RST-RECORD-COUNT
+003410     IF CC-RESTART-FLAG = 'Y'
+003420         OPEN INPUT RESTART-FILE
+003430         IF WS-RESTART-FILE-STATUS = '00'
+003440             PERFORM 1041-READ-NEXT-CHECKPOINT
+003450                 UNTIL WS-RESTART-EOF
+003460             CLOSE RESTART-FILE
+003470         END-IF
+003480         IF WS-HAVE-CHECKPOINT
+003490             MOVE RST-LAST-CUST-ID TO CUST-ID
+003500             START CUSTOMER-FILE KEY IS GREATER THAN CUST-ID
+003510                 INVALID KEY
+003520                     DISPLAY
+003530                         'RESTART CHECKPOINT KEY NOT FOUND - '
+003540                         'STARTING FROM TOP OF FILE'
+003550                 NOT INVALID KEY
+003560                     PERFORM 1042-RESTORE-CHECKPOINT-TOTALS
+003570             END-START
+003580         END-IF
+003590     END-IF.
+003600
+003610 1041-READ-NEXT-CHECKPOINT.
+003620     READ RESTART-FILE
+003630         AT END
+003640             SET WS-RESTART-EOF TO TRUE
+003650         NOT AT END
+003660             SET WS-HAVE-CHECKPOINT TO TRUE
+003670     END-READ.
+003680
+003690 1042-RESTORE-CHECKPOINT-TOTALS.
+003700     MOVE RST-RECORD-COUNT TO WS-RECORD-COUNT
+003710     MOVE RST-BALANCE-TOTAL TO WS-ACTUAL-BALANCE-TOTAL
+003720     MOVE RST-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+003730     MOVE RST-TIER1-COUNT TO WS-TIER1-COUNT
+003740     MOVE RST-TIER1-TOTAL TO WS-TIER1-TOTAL
+003750     MOVE RST-TIER2-COUNT TO WS-TIER2-COUNT
+003760     MOVE RST-TIER2-TOTAL TO WS-TIER2-TOTAL
+003770     MOVE RST-TIER3-COUNT TO WS-TIER3-COUNT
+003780     MOVE RST-TIER3-TOTAL TO WS-TIER3-TOTAL
+003790     MOVE RST-TIER4-COUNT TO WS-TIER4-COUNT
+003800     MOVE RST-TIER4-TOTAL TO WS-TIER4-TOTAL
+003810     MOVE RST-GRAND-BALANCE-TOTAL TO WS-GRAND-BALANCE-TOTAL.
+003820
+003830 1050-OPEN-AUDIT-FILE.
+003840     OPEN EXTEND AUDIT-FILE
+003850     IF WS-AUDIT-FILE-STATUS NOT = '00'
+003860         OPEN OUTPUT AUDIT-FILE
+003870         IF WS-AUDIT-FILE-STATUS NOT = '00'
+003880             DISPLAY 'ERROR OPENING AUDIT FILE: '
+003890                 WS-AUDIT-FILE-STATUS
+003900             MOVE 16 TO RETURN-CODE
+003910             CLOSE CUSTOMER-FILE
+003920             STOP RUN
+003930         END-IF
+003940     END-IF.
+003950
+003960 1060-WRITE-AUDIT-OPEN-RECORD.
+003970     MOVE WS-JOB-NAME TO AUD-JOB-NAME
+003980     MOVE WS-CURRENT-DATE TO AUD-RUN-DATE
+003990     MOVE WS-CURRENT-TIME TO AUD-RUN-TIME
+004000     MOVE 'OPEN' TO AUD-EVENT
+004010     MOVE WS-FILE-STATUS TO AUD-FILE-STATUS
+004020     MOVE ZEROS TO AUD-RECORD-COUNT
+004030     MOVE ZEROS TO AUD-EXCEPTION-COUNT
+004040     WRITE AUDIT-RECORD.
+004050
+004060 1070-LOAD-SELECTED-TABLE.
+004070     MOVE ZERO TO WS-TABLE-COUNT
+004080     PERFORM 1071-LOAD-NEXT-CANDIDATE
+004090         UNTIL WS-LOAD-EOF OR WS-TABLE-COUNT >= WS-TABLE-MAX
+004100     IF WS-TABLE-COUNT >= WS-TABLE-MAX AND NOT WS-LOAD-EOF
+004110         DISPLAY 'WARNING: SELECTION TABLE FULL AT '
+004120             WS-TABLE-MAX ' ENTRIES - REMAINING MATCHES '
+004130             'WERE NOT EXTRACTED'
+004140         MOVE 4 TO RETURN-CODE
+004150     END-IF.
+004160
+004170 1071-LOAD-NEXT-CANDIDATE.
+004180     READ CUSTOMER-FILE NEXT RECORD
+004190         AT END
+004200             SET WS-LOAD-EOF TO TRUE
+004210         NOT AT END
+004220             PERFORM 1072-EVALUATE-SELECTION
+004230     END-READ.
+004240
+004250 1072-EVALUATE-SELECTION.
+004260     EVALUATE CC-SELECT-TYPE
+004270         WHEN 'B'
+004280             IF CUST-BALANCE > CC-BALANCE-THRESHOLD
+004290                 PERFORM 1073-ADD-TABLE-ENTRY
+004300             END-IF
+004310         WHEN 'N'
+004320             IF CUST-LAST-NAME >= CC-NAME-LOW
+004330                     AND CUST-LAST-NAME <= CC-NAME-HIGH
+004340                 PERFORM 1073-ADD-TABLE-ENTRY
+004350             END-IF
+004360         WHEN OTHER
+004370             PERFORM 1073-ADD-TABLE-ENTRY
+004380     END-EVALUATE.
+004390
+004400 1073-ADD-TABLE-ENTRY.
+004410     ADD 1 TO WS-TABLE-COUNT
+004420     SET WS-TBL-IDX TO WS-TABLE-COUNT
+004430     MOVE CUST-ID                TO TBL-CUST-ID(WS-TBL-IDX)
+004440     MOVE CUST-LAST-NAME          TO TBL-LAST-NAME(WS-TBL-IDX)
+004450     MOVE CUST-FIRST-NAME         TO TBL-FIRST-NAME(WS-TBL-IDX)
+004460     MOVE CUST-BALANCE            TO TBL-BALANCE(WS-TBL-IDX)
+004470     MOVE CUST-STATUS             TO TBL-STATUS(WS-TBL-IDX)
+004480     MOVE CUST-LAST-ACTIVITY-DATE
+004490         TO TBL-LAST-ACTIVITY-DATE(WS-TBL-IDX)
+004500     MOVE CUST-CREDIT-LIMIT       TO TBL-CREDIT-LIMIT(WS-TBL-IDX).
+004510
+004520 1080-SORT-TABLE.
+004530     IF CC-SORT-ORDER = 'B'
+004540         SORT WS-CUST-ENTRY DESCENDING KEY TBL-BALANCE
+004550     ELSE
+004560         IF CC-SORT-ORDER = 'N'
+004570             SORT WS-CUST-ENTRY ASCENDING KEY TBL-LAST-NAME
+004580         END-IF
+004590     END-IF.
+004600
+004610*****************************************************************
+004620* 2000-PROCESS-RECORDS - deliver the next customer, either from
+004630* the direct file read or from the selected/sorted table, then
+004640* edit it and route it to the display or the exception report.
+004650*****************************************************************
+004660 2000-PROCESS-RECORDS.
+004670     IF WS-TABLE-MODE
+004680         PERFORM 2010-PROCESS-TABLE-ENTRY
+004690     ELSE
+004700         PERFORM 2020-PROCESS-FILE-RECORD
+004710     END-IF.
+004720 2000-EXIT.
+004730     EXIT.
+004740
+004750 2010-PROCESS-TABLE-ENTRY.
+004760     ADD 1 TO WS-TABLE-POS
+004770     IF WS-TABLE-POS > WS-TABLE-COUNT
+004780         SET WS-EOF TO TRUE
+004790     ELSE
+004800         SET WS-TBL-IDX TO WS-TABLE-POS
+004810         ADD 1 TO WS-RECORD-COUNT
+004820         MOVE TBL-CUST-ID(WS-TBL-IDX)          TO CUST-ID
+004830         MOVE TBL-LAST-NAME(WS-TBL-IDX)         TO CUST-LAST-NAME
+004840         MOVE TBL-FIRST-NAME(WS-TBL-IDX)        TO CUST-FIRST-NAME
+004850         MOVE TBL-BALANCE(WS-TBL-IDX)           TO CUST-BALANCE
+004860         MOVE TBL-STATUS(WS-TBL-IDX)            TO CUST-STATUS
+004870         MOVE TBL-LAST-ACTIVITY-DATE(WS-TBL-IDX)
+004880             TO CUST-LAST-ACTIVITY-DATE
+004890         MOVE TBL-CREDIT-LIMIT(WS-TBL-IDX)
+004900             TO CUST-CREDIT-LIMIT
+004910         PERFORM 2050-EDIT-RECORD
+004920         PERFORM 2090-HANDLE-EDIT-RESULT
+004930     END-IF.
+004940
+004950 2020-PROCESS-FILE-RECORD.
+004960     READ CUSTOMER-FILE NEXT RECORD
+004970         AT END
+004980             SET WS-EOF TO TRUE
+004990         NOT AT END
+005000             ADD 1 TO WS-RECORD-COUNT
+005010             PERFORM 2050-EDIT-RECORD
+005020             PERFORM 2090-HANDLE-EDIT-RESULT
+005030             PERFORM 2095-CHECKPOINT-CHECK
+005040     END-READ.
+005050
+005060 2050-EDIT-RECORD.
+005070     SET WS-RECORD-VALID TO TRUE
+005080     MOVE SPACE TO WS-EXCEPTION-REASON-CODE
+005090     MOVE SPACES TO WS-EXCEPTION-REASON-TEXT
+005100     IF CUST-ID IS NOT NUMERIC OR CUST-ID = ZEROS
+005110         SET WS-RECORD-INVALID TO TRUE
+005120         MOVE 'E1' TO WS-EXCEPTION-REASON-CODE
+005130         MOVE 'INVALID OR ZERO CUST-ID'
+005140             TO WS-EXCEPTION-REASON-TEXT
+005150     ELSE
+005160         IF CUST-LAST-NAME = SPACES OR CUST-FIRST-NAME = SPACES
+005170             SET WS-RECORD-INVALID TO TRUE
+005180             MOVE 'E2' TO WS-EXCEPTION-REASON-CODE
+005190             MOVE 'BLANK CUSTOMER NAME'
+005200                 TO WS-EXCEPTION-REASON-TEXT
+005210         ELSE
+005220             IF CUST-BALANCE > WS-BALANCE-LIMIT
+005230                     OR CUST-BALANCE < WS-BALANCE-LIMIT-NEG
+005240                 SET WS-RECORD-INVALID TO TRUE
+005250                 MOVE 'E3' TO WS-EXCEPTION-REASON-CODE
+005260                 MOVE 'BALANCE OUT OF RANGE'
+005270                     TO WS-EXCEPTION-REASON-TEXT
+005280             END-IF
+005290         END-IF
+005300     END-IF.
+005310
+005320 2060-WRITE-EXCEPTION.
+005330     ADD 1 TO WS-EXCEPTION-COUNT
+005340     MOVE SPACES TO EXCEPTION-LINE
+005350     STRING 'CUST-ID: ' CUST-ID
+005360            '  REASON: ' WS-EXCEPTION-REASON-CODE
+005370            ' - ' WS-EXCEPTION-REASON-TEXT
+005380         DELIMITED BY SIZE INTO EXCEPTION-LINE
+005390     WRITE EXCEPTION-LINE.
+005400
+005410 2090-HANDLE-EDIT-RESULT.
+005420     ADD CUST-BALANCE TO WS-ACTUAL-BALANCE-TOTAL
+005430     IF WS-RECORD-VALID
+005440         PERFORM 2100-DISPLAY-RECORD
+005450         PERFORM 2110-ACCUMULATE-TIER
+005460     ELSE
+005470         PERFORM 2060-WRITE-EXCEPTION
+005480     END-IF.
+005490
+005500 2095-CHECKPOINT-CHECK.
+005510     ADD 1 TO WS-CHECKPOINT-TALLY
+005520     IF WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-INTERVAL
+005530         PERFORM 2096-WRITE-CHECKPOINT
+005540         MOVE ZERO TO WS-CHECKPOINT-TALLY
+005550     END-IF.
+005560
+005570 2096-WRITE-CHECKPOINT.
+005580     MOVE CUST-ID TO RST-LAST-CUST-ID
+005590     MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT
+005600     MOVE WS-ACTUAL-BALANCE-TOTAL TO RST-BALANCE-TOTAL
+005610     MOVE WS-EXCEPTION-COUNT TO RST-EXCEPTION-COUNT
+005620     MOVE WS-TIER1-COUNT TO RST-TIER1-COUNT
+005630     MOVE WS-TIER1-TOTAL TO RST-TIER1-TOTAL
+005640     MOVE WS-TIER2-COUNT TO RST-TIER2-COUNT
+005650     MOVE WS-TIER2-TOTAL TO RST-TIER2-TOTAL
+005660     MOVE WS-TIER3-COUNT TO RST-TIER3-COUNT
+005670     MOVE WS-TIER3-TOTAL TO RST-TIER3-TOTAL
+005680     MOVE WS-TIER4-COUNT TO RST-TIER4-COUNT
+005690     MOVE WS-TIER4-TOTAL TO RST-TIER4-TOTAL
+005700     MOVE WS-GRAND-BALANCE-TOTAL TO RST-GRAND-BALANCE-TOTAL
+005710     WRITE RESTART-RECORD.
+005720
+005730 2100-DISPLAY-RECORD.
+005740     MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
+005750     DISPLAY 'CUST-ID: ' CUST-ID
+005760         '  NAME: ' CUST-LAST-NAME ', ' CUST-FIRST-NAME
+005770         '  BALANCE: ' WS-DISPLAY-BALANCE
+005780     IF CUST-CREDIT-LIMIT IS NUMERIC
+005790         AND CUST-BALANCE > CUST-CREDIT-LIMIT
+005800         DISPLAY '   *** OVER CREDIT LIMIT ***'
+005810     END-IF
+005820     IF CUST-STATUS-DORMANT
+005830         DISPLAY '   *** DORMANT ACCOUNT ***'
+005840     END-IF.
+005850
+005860 2110-ACCUMULATE-TIER.
+005870     ADD CUST-BALANCE TO WS-GRAND-BALANCE-TOTAL
+005880     IF CUST-BALANCE < ZERO
+005890         ADD 1 TO WS-TIER1-COUNT
+005900         ADD CUST-BALANCE TO WS-TIER1-TOTAL
+005910     ELSE
+005920         IF CUST-BALANCE < 1000
+005930             ADD 1 TO WS-TIER2-COUNT
+005940             ADD CUST-BALANCE TO WS-TIER2-TOTAL
+005950         ELSE
+005960             IF CUST-BALANCE < 10000
+005970                 ADD 1 TO WS-TIER3-COUNT
+005980                 ADD CUST-BALANCE TO WS-TIER3-TOTAL
+005990             ELSE
+006000                 ADD 1 TO WS-TIER4-COUNT
+006010                 ADD CUST-BALANCE TO WS-TIER4-TOTAL
+006020             END-IF
+006030         END-IF
+006040     END-IF.
+006050
+006060*****************************************************************
+006070* 3000-CLOSE-FILES - close the customer master, balance the run
+006080* against the control totals, write the balance-tier summary and
+006090* audit close record, and close every auxiliary file.
+006100*****************************************************************
+006110 3000-CLOSE-FILES.
+006120     CLOSE CUSTOMER-FILE
+006130     PERFORM 3010-CHECK-CONTROL-TOTALS
+006140     PERFORM 3020-WRITE-SUMMARY-REPORT
+006150     CLOSE EXCEPTION-FILE
+006160     CLOSE SUMMARY-FILE
+006170     IF WS-FILE-MODE
+006180         CLOSE RESTART-FILE
+006190     END-IF
+006200     PERFORM 3030-WRITE-AUDIT-CLOSE-RECORD
+006210     CLOSE AUDIT-FILE
+006220     DISPLAY 'TOTAL RECORDS PROCESSED: ' WS-RECORD-COUNT
+006230     DISPLAY 'TOTAL EXCEPTIONS WRITTEN: ' WS-EXCEPTION-COUNT.
+006240 3000-EXIT.
+006250     EXIT.
+006260
+006270 3010-CHECK-CONTROL-TOTALS.
+006280     IF WS-FILE-MODE AND WS-CONTROL-TOTALS-PRESENT
+006290         IF WS-RECORD-COUNT NOT = CT-EXPECTED-COUNT
+006300                 OR WS-ACTUAL-BALANCE-TOTAL
+006310                     NOT = CT-EXPECTED-TOTAL
+006320             SET WS-CONTROL-NOT-BALANCED TO TRUE
+006330             DISPLAY 'CONTROL TOTAL MISMATCH - COUNT EXPECTED: '
+006340                 CT-EXPECTED-COUNT ' ACTUAL: ' WS-RECORD-COUNT
+006350             DISPLAY 'CONTROL TOTAL MISMATCH - AMOUNT EXPECTED: '
+006360                 CT-EXPECTED-TOTAL
+006370                 ' ACTUAL: ' WS-ACTUAL-BALANCE-TOTAL
+006380             MOVE 20 TO RETURN-CODE
+006390         END-IF
+006400     END-IF.
+006410
+006420 3020-WRITE-SUMMARY-REPORT.
+006430     MOVE SPACES TO SUMMARY-LINE
+006440     STRING 'BALANCE-TIER SUMMARY REPORT - RUN DATE: '
+006450             WS-CURRENT-DATE
+006460         DELIMITED BY SIZE INTO SUMMARY-LINE
+006470     WRITE SUMMARY-LINE
+006480
+006490     MOVE WS-TIER1-COUNT TO WS-SUMMARY-DISPLAY-CNT
+006500     MOVE WS-TIER1-TOTAL TO WS-SUMMARY-DISPLAY-AMT
+006510     MOVE SPACES TO SUMMARY-LINE
+006520     STRING 'CREDIT/NEGATIVE    COUNT: ' WS-SUMMARY-DISPLAY-CNT
+006530            '  SUBTOTAL: ' WS-SUMMARY-DISPLAY-AMT
+006540         DELIMITED BY SIZE INTO SUMMARY-LINE
+006550     WRITE SUMMARY-LINE
+006560
+006570     MOVE WS-TIER2-COUNT TO WS-SUMMARY-DISPLAY-CNT
+006580     MOVE WS-TIER2-TOTAL TO WS-SUMMARY-DISPLAY-AMT
+006590     MOVE SPACES TO SUMMARY-LINE
+006600     STRING '0 TO 999.99        COUNT: ' WS-SUMMARY-DISPLAY-CNT
+006610            '  SUBTOTAL: ' WS-SUMMARY-DISPLAY-AMT
+006620         DELIMITED BY SIZE INTO SUMMARY-LINE
+006630     WRITE SUMMARY-LINE
+006640
+006650     MOVE WS-TIER3-COUNT TO WS-SUMMARY-DISPLAY-CNT
+006660     MOVE WS-TIER3-TOTAL TO WS-SUMMARY-DISPLAY-AMT
+006670     MOVE SPACES TO SUMMARY-LINE
+006680     STRING '1,000 TO 9,999.99  COUNT: ' WS-SUMMARY-DISPLAY-CNT
+006690            '  SUBTOTAL: ' WS-SUMMARY-DISPLAY-AMT
+006700         DELIMITED BY SIZE INTO SUMMARY-LINE
+006710     WRITE SUMMARY-LINE
+006720
+006730     MOVE WS-TIER4-COUNT TO WS-SUMMARY-DISPLAY-CNT
+006740     MOVE WS-TIER4-TOTAL TO WS-SUMMARY-DISPLAY-AMT
+006750     MOVE SPACES TO SUMMARY-LINE
+006760     STRING '10,000 AND OVER    COUNT: ' WS-SUMMARY-DISPLAY-CNT
+006770            '  SUBTOTAL: ' WS-SUMMARY-DISPLAY-AMT
+006780         DELIMITED BY SIZE INTO SUMMARY-LINE
+006790     WRITE SUMMARY-LINE
+006800
+006810     MOVE WS-GRAND-BALANCE-TOTAL TO WS-SUMMARY-DISPLAY-AMT
+006820     MOVE SPACES TO SUMMARY-LINE
+006830     STRING 'GRAND TOTAL BALANCE:      ' WS-SUMMARY-DISPLAY-AMT
+006840         DELIMITED BY SIZE INTO SUMMARY-LINE
+006850     WRITE SUMMARY-LINE.
+006860
+006870 3030-WRITE-AUDIT-CLOSE-RECORD.
+006880     MOVE WS-JOB-NAME TO AUD-JOB-NAME
+006890     MOVE WS-CURRENT-DATE TO AUD-RUN-DATE
+006900     MOVE WS-CURRENT-TIME TO AUD-RUN-TIME
+006910     IF WS-CONTROL-BALANCED
+006920         MOVE 'CLOSE' TO AUD-EVENT
+006930     ELSE
+006940         MOVE 'NOBAL' TO AUD-EVENT
+006950     END-IF
+006960     MOVE WS-FILE-STATUS TO AUD-FILE-STATUS
+006970     MOVE WS-RECORD-COUNT TO AUD-RECORD-COUNT
+006980     MOVE WS-EXCEPTION-COUNT TO AUD-EXCEPTION-COUNT
+006990     WRITE AUDIT-RECORD.
