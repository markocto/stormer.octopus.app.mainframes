@@ -0,0 +1,231 @@
+000010*****************************************************************
+000020* Program:      CUSTUPDT
+000030* Purpose:      Nightly balance-update cycle - reads a daily
+000040*               TRANS-FILE of debit/credit transactions keyed to
+000050*               CUST-ID, posts each one against CUST-BALANCE on
+000060*               CUSTOMER-FILE, and produces a posting register
+000070*               with a running control total.
+000080* Author:       Stormer Mainframes
+000090* Installation: Stormer Mainframes Data Center
+000100* Date-Written: 2026
+000110* Date-Compiled: 2026
+000120*-----------------------------------------------------------------
+000130* Modification History
+000140* Date       By   Description
+000150* 2026       SM   Original program.
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. CUSTUPDT.
+000190 AUTHOR. STORMER-MAINFRAMES.
+000200 INSTALLATION. STORMER-MAINFRAMES-DATA-CENTER.
+000210 DATE-WRITTEN. 2026.
+000220 DATE-COMPILED. 2026.
+000230
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-ZOS.
+000270 OBJECT-COMPUTER. IBM-ZOS.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CUSTOMER-FILE
+000310         ASSIGN TO CUSTFILE
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS RANDOM
+000340         RECORD KEY IS CUST-ID
+000350         FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+000360
+000370     SELECT TRANS-FILE
+000380         ASSIGN TO TRANFILE
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000410
+000420     SELECT POSTING-REGISTER
+000430         ASSIGN TO POSTRPT
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-POSTING-FILE-STATUS.
+000460
+000470     SELECT REJECT-FILE
+000480         ASSIGN TO REJECTS
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-REJECT-FILE-STATUS.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  CUSTOMER-FILE
+000550     RECORD CONTAINS 76 CHARACTERS.
+000560     COPY CUSTREC.
+000570
+000580 FD  TRANS-FILE
+000590     RECORD CONTAINS 80 CHARACTERS.
+000600     COPY TRANREC.
+000610
+000620 FD  POSTING-REGISTER
+000630     RECORD CONTAINS 132 CHARACTERS.
+000640 01  POSTING-LINE                   PIC X(132).
+000650
+000660 FD  REJECT-FILE
+000670     RECORD CONTAINS 80 CHARACTERS.
+000680 01  REJECT-LINE                    PIC X(80).
+000690
+000700 WORKING-STORAGE SECTION.
+000710 77  WS-CUSTOMER-FILE-STATUS        PIC XX VALUE SPACES.
+000720 77  WS-TRANS-FILE-STATUS           PIC XX VALUE SPACES.
+000730 77  WS-POSTING-FILE-STATUS         PIC XX VALUE SPACES.
+000740 77  WS-REJECT-FILE-STATUS          PIC XX VALUE SPACES.
+000750
+000760 77  WS-EOF-FLAG                    PIC X  VALUE 'N'.
+000770     88  WS-EOF                         VALUE 'Y'.
+000780
+000790 77  WS-TRANS-COUNT                 PIC 9(06) VALUE ZEROS.
+000800 77  WS-POSTED-COUNT                PIC 9(06) VALUE ZEROS.
+000810 77  WS-REJECT-COUNT                PIC 9(06) VALUE ZEROS.
+000820 77  WS-REJECT-REASON               PIC X(40) VALUE SPACES.
+000830
+000840 77  WS-OLD-BALANCE            PIC S9(9)V99 COMP-3 VALUE ZERO.
+000850 77  WS-NEW-BALANCE            PIC S9(9)V99 COMP-3 VALUE ZERO.
+000860 77  WS-SIGNED-AMOUNT          PIC S9(7)V99 COMP-3 VALUE ZERO.
+000870 77  WS-CONTROL-TOTAL         PIC S9(11)V99 COMP-3 VALUE ZERO.
+000880
+000890 77  WS-DISPLAY-OLD-BALANCE   PIC ZZZ,ZZZ,ZZ9.99-.
+000900 77  WS-DISPLAY-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99-.
+000910 77  WS-DISPLAY-NEW-BALANCE   PIC ZZZ,ZZZ,ZZ9.99-.
+000920 77  WS-DISPLAY-CONTROL-TOTAL PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAIN.
+000960     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+000970     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+000980         UNTIL WS-EOF
+000990     PERFORM 3000-CLOSE-FILES THRU 3000-EXIT
+001000     STOP RUN.
+001010
+001020 1000-OPEN-FILES.
+001030     OPEN I-O CUSTOMER-FILE
+001040     IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+001050         DISPLAY 'ERROR OPENING CUSTOMER FILE: '
+001060             WS-CUSTOMER-FILE-STATUS
+001070         MOVE 16 TO RETURN-CODE
+001080         STOP RUN
+001090     END-IF
+001100     OPEN INPUT TRANS-FILE
+001110     IF WS-TRANS-FILE-STATUS NOT = '00'
+001120         DISPLAY 'ERROR OPENING TRANS FILE: ' WS-TRANS-FILE-STATUS
+001130         MOVE 16 TO RETURN-CODE
+001140         STOP RUN
+001150     END-IF
+001160     OPEN OUTPUT POSTING-REGISTER
+001170     IF WS-POSTING-FILE-STATUS NOT = '00'
+001180         DISPLAY 'ERROR OPENING POSTING REGISTER: '
+001190             WS-POSTING-FILE-STATUS
+001200         MOVE 16 TO RETURN-CODE
+001210         CLOSE CUSTOMER-FILE TRANS-FILE
+001220         STOP RUN
+001230     END-IF
+001240     PERFORM 1010-WRITE-POSTING-HEADER
+001250     OPEN OUTPUT REJECT-FILE
+001260     IF WS-REJECT-FILE-STATUS NOT = '00'
+001270         DISPLAY 'ERROR OPENING REJECT FILE: '
+001280             WS-REJECT-FILE-STATUS
+001290         MOVE 16 TO RETURN-CODE
+001300         CLOSE CUSTOMER-FILE TRANS-FILE POSTING-REGISTER
+001310         STOP RUN
+001320     END-IF.
+001330 1000-EXIT.
+001340     EXIT.
+001350
+001360 1010-WRITE-POSTING-HEADER.
+001370     MOVE SPACES TO POSTING-LINE
+001380     STRING 'CUSTOMER BALANCE POSTING REGISTER'
+001390         DELIMITED BY SIZE INTO POSTING-LINE
+001400     WRITE POSTING-LINE.
+001410
+001420 2000-PROCESS-TRANSACTIONS.
+001430     READ TRANS-FILE
+001440         AT END
+001450             SET WS-EOF TO TRUE
+001460         NOT AT END
+001470             ADD 1 TO WS-TRANS-COUNT
+001480             PERFORM 2100-POST-TRANSACTION
+001490     END-READ.
+001500 2000-EXIT.
+001510     EXIT.
+001520
+001530 2100-POST-TRANSACTION.
+001540     MOVE TRANS-CUST-ID TO CUST-ID
+001550     READ CUSTOMER-FILE
+001560         INVALID KEY
+001570             MOVE 'CUSTOMER NOT FOUND ON MASTER' TO
+001580                 WS-REJECT-REASON
+001590             PERFORM 2900-WRITE-REJECT
+001600         NOT INVALID KEY
+001610             IF TRANS-TYPE-DEBIT OR TRANS-TYPE-CREDIT
+001620                 PERFORM 2200-APPLY-TRANSACTION
+001630             ELSE
+001640                 MOVE 'INVALID TRANSACTION TYPE' TO
+001650                     WS-REJECT-REASON
+001660                 PERFORM 2900-WRITE-REJECT
+001670             END-IF
+001680     END-READ.
+001690
+001700 2200-APPLY-TRANSACTION.
+001710     MOVE CUST-BALANCE TO WS-OLD-BALANCE
+001720     IF TRANS-TYPE-DEBIT
+001730         COMPUTE WS-SIGNED-AMOUNT = TRANS-AMOUNT * -1
+001740     ELSE
+001750         MOVE TRANS-AMOUNT TO WS-SIGNED-AMOUNT
+001760     END-IF
+001770     COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE + WS-SIGNED-AMOUNT
+001780     MOVE WS-NEW-BALANCE TO CUST-BALANCE
+001790     REWRITE CUSTOMER-RECORD
+001800         INVALID KEY
+001810             MOVE 'REWRITE FAILED ON MASTER' TO WS-REJECT-REASON
+001820             PERFORM 2900-WRITE-REJECT
+001830         NOT INVALID KEY
+001840             ADD 1 TO WS-POSTED-COUNT
+001850             ADD WS-SIGNED-AMOUNT TO WS-CONTROL-TOTAL
+001860             PERFORM 2300-WRITE-POSTING-LINE
+001870     END-REWRITE.
+001880
+001890 2300-WRITE-POSTING-LINE.
+001900     MOVE WS-OLD-BALANCE TO WS-DISPLAY-OLD-BALANCE
+001910     MOVE WS-SIGNED-AMOUNT TO WS-DISPLAY-AMOUNT
+001920     MOVE WS-NEW-BALANCE TO WS-DISPLAY-NEW-BALANCE
+001930     MOVE WS-CONTROL-TOTAL TO WS-DISPLAY-CONTROL-TOTAL
+001940     MOVE SPACES TO POSTING-LINE
+001950     STRING 'CUST-ID: ' TRANS-CUST-ID
+001960            '  OLD BAL: ' WS-DISPLAY-OLD-BALANCE
+001970            '  TRAN AMT: ' WS-DISPLAY-AMOUNT
+001980            '  NEW BAL: ' WS-DISPLAY-NEW-BALANCE
+001990            '  CONTROL TOTAL: ' WS-DISPLAY-CONTROL-TOTAL
+002000         DELIMITED BY SIZE INTO POSTING-LINE
+002010     WRITE POSTING-LINE.
+002020
+002030 2900-WRITE-REJECT.
+002040     ADD 1 TO WS-REJECT-COUNT
+002050     MOVE SPACES TO REJECT-LINE
+002060     STRING 'CUST-ID: ' TRANS-CUST-ID
+002070            '  REJECTED - ' WS-REJECT-REASON
+002080         DELIMITED BY SIZE INTO REJECT-LINE
+002090     WRITE REJECT-LINE
+002100     MOVE SPACES TO WS-REJECT-REASON.
+002110
+002120 3000-CLOSE-FILES.
+002130     CLOSE CUSTOMER-FILE
+002140     CLOSE TRANS-FILE
+002150     PERFORM 3010-WRITE-POSTING-TRAILER
+002160     CLOSE POSTING-REGISTER
+002170     CLOSE REJECT-FILE
+002180     DISPLAY 'TOTAL TRANSACTIONS READ: ' WS-TRANS-COUNT
+002190     DISPLAY 'TOTAL TRANSACTIONS POSTED: ' WS-POSTED-COUNT
+002200     DISPLAY 'TOTAL TRANSACTIONS REJECTED: ' WS-REJECT-COUNT
+002210     DISPLAY 'FINAL CONTROL TOTAL: ' WS-CONTROL-TOTAL.
+002220 3000-EXIT.
+002230     EXIT.
+002240
+002250 3010-WRITE-POSTING-TRAILER.
+002260     MOVE WS-CONTROL-TOTAL TO WS-DISPLAY-CONTROL-TOTAL
+002270     MOVE SPACES TO POSTING-LINE
+002280     STRING 'TRANSACTIONS POSTED: ' WS-POSTED-COUNT
+002290            '  FINAL CONTROL TOTAL: ' WS-DISPLAY-CONTROL-TOTAL
+002300         DELIMITED BY SIZE INTO POSTING-LINE
+002310     WRITE POSTING-LINE.
